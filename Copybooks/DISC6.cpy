@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------
+      *    LAYOUT DOS NOMES DE DISCIPLINA DO PERIODO LETIVO, GRAVADOS
+      *    PELO EX6 E LIDOS PELO EX7, PARA NAO DIGITAR A LISTA DUAS
+      *    VEZES. A QUANTIDADE DE DISCIPLINAS E INFORMADA EM TEMPO DE
+      *    EXECUCAO (NEM TODO PERIODO TEM 6 DISCIPLINAS). A MATRICULA
+      *    IDENTIFICA A QUAL ALUNO (CADASTRO EM ALUNO.CPY) ESTA LISTA
+      *    PERTENCE.
+      *----------------------------------------------------------------
+       01 REG-DISC6.
+           02 CONT-DISC6      PIC 9(02).
+           02 MATRICULA-DISC6 PIC 9(06).
+           02 NOME-DISCIPLINA PIC X(30)
+                               OCCURS 1 TO 20 TIMES
+                               DEPENDING ON CONT-DISC6.
