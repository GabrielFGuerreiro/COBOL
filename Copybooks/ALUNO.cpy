@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------
+      *    CADASTRO MESTRE DE ALUNOS, COM MATRICULA COMO CHAVE, PARA
+      *    LIGAR OS REGISTROS DO EX5, EX6 E EX7 A UM MESMO ALUNO EM
+      *    VEZ DE CADA PROGRAMA TRATAR O NOME COMO CHAVE ISOLADA.
+      *----------------------------------------------------------------
+       01 REG-ALUNO.
+           02 AL-MATRICULA  PIC 9(06).
+           02 AL-NOME       PIC X(30).
