@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------
+      *    LINHA DO LOG DE AUDITORIA COMPARTILHADO ENTRE EX5, EX6 E
+      *    EX7, PARA REGISTRAR QUEM GRAVOU O QUE E QUANDO. AUD-VALOR
+      *    CARREGA O VALOR EFETIVAMENTE LANCADO (NOTA/MEDIA/SITUACAO/
+      *    NOME DE DISCIPLINA, CONFORME A ACAO) PARA O LOG PODER
+      *    RECONSTITUIR O QUE FOI DIGITADO, NAO SO QUEM E QUANDO.
+      *----------------------------------------------------------------
+       01 REG-AUDITORIA.
+           02 AUD-DATAHORA   PIC X(16).
+           02 AUD-PROGRAMA   PIC X(08).
+           02 AUD-ACAO       PIC X(15).
+           02 AUD-CHAVE      PIC X(40).
+           02 AUD-VALOR      PIC X(40).
