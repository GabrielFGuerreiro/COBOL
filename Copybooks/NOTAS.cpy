@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------
+      *    LAYOUT DO REGISTRO DE NOTAS DO EX5, POR MATRICULA E MATERIA,
+      *    PARA SER LIDO TAMBEM PELO HISTORICO ESCOLAR CONSOLIDADO
+      *    (EX8), EM VEZ DE REPETIR O LAYOUT NOS DOIS PROGRAMAS.
+      *----------------------------------------------------------------
+       01 REG-NOTAS.
+           05 CHAVE-NOTA.
+               10 CN-MATRICULA   PIC 9(06).
+               10 CN-MATERIA     PIC X(15).
+           05 CN-NOME            PIC X(30).
+           05 CN-NOTA            PIC 9(02).
+           05 CN-SITUACAO        PIC X(20).
+           05 CN-SELO            PIC X(01).
