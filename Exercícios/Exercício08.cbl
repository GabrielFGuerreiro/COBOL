@@ -0,0 +1,194 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX8.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-NOTAS ASSIGN TO "NOTASF5.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CHAVE-NOTA
+               FILE STATUS IS FS-NOTAS.
+
+           SELECT ARQ-ALUNOS ASSIGN TO "ALUNOS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AL-MATRICULA
+               FILE STATUS IS FS-ALUNOS.
+
+           SELECT ARQ-BOLETIM ASSIGN TO "BOLETIM7.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-BOLETIM.
+
+           SELECT ARQ-HISTORICO ASSIGN TO "HIST8.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-HIST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-NOTAS.
+           COPY NOTAS.
+
+       FD  ARQ-ALUNOS.
+           COPY ALUNO.
+
+       FD  ARQ-BOLETIM.
+       01  LINHA-BOLETIM PIC X(83).
+
+       FD  ARQ-HISTORICO.
+       01  LINHA-HIST PIC X(83).
+
+       WORKING-STORAGE SECTION.
+       77 MATRICULA         PIC 9(06).
+       77 FS-NOTAS           PIC X(02) VALUE SPACES.
+       77 FS-ALUNOS          PIC X(02) VALUE SPACES.
+       77 FS-BOLETIM         PIC X(02) VALUE SPACES.
+       77 FS-HIST            PIC X(02) VALUE SPACES.
+       77 FIM-NOTAS          PIC X(01) VALUE 'N'.
+       77 FIM-BOLETIM        PIC X(01) VALUE 'N'.
+       77 ACHOU-BOLETIM      PIC X(01) VALUE 'N'.
+       77 CONT-OCORRENCIAS   PIC 9(02) VALUE ZEROS.
+       77 BUSCA-MATRICULA    PIC X(18) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      *    JUNTA NUM UNICO IMPRESSO O QUE HOJE ESTA ESPALHADO EM TRES
+      *    ARQUIVOS (NOTAS DO EX5, ULTIMO BOLETIM DO EX7), PARA A
+      *    SECRETARIA NAO PRECISAR RODAR OS TRES PROGRAMAS SEPARADOS
+      *    SO PARA MONTAR O HISTORICO DE UM ALUNO.
+           DISPLAY 'HISTORICO ESCOLAR CONSOLIDADO'
+           DISPLAY 'DIGITE A MATRICULA DO ALUNO:'
+           ACCEPT MATRICULA
+
+           PERFORM ABRIR-ARQUIVOS
+           PERFORM LOCALIZAR-ALUNO
+           PERFORM ESCREVER-CABECALHO
+           PERFORM LISTAR-NOTAS-EX5
+           PERFORM COPIAR-BOLETIM-EX7
+           PERFORM FECHAR-ARQUIVOS
+
+           DISPLAY 'HISTORICO GRAVADO EM HIST8.PRT'
+           STOP RUN.
+
+       ABRIR-ARQUIVOS.
+           OPEN INPUT ARQ-NOTAS
+           OPEN INPUT ARQ-ALUNOS
+           OPEN OUTPUT ARQ-HISTORICO.
+
+       LOCALIZAR-ALUNO.
+           IF FS-ALUNOS NOT = "00"
+               DISPLAY 'ALUNOS.DAT NAO ENCONTRADO - RODE O EX6 OU '
+                   'O EX5 ANTES.'
+               MOVE SPACES TO AL-NOME
+           ELSE
+               MOVE MATRICULA TO AL-MATRICULA
+               READ ARQ-ALUNOS
+                   INVALID KEY
+                       DISPLAY 'ALUNO NAO CADASTRADO.'
+                       MOVE SPACES TO AL-NOME
+                   NOT INVALID KEY
+                       CONTINUE
+               END-READ
+           END-IF.
+
+       ESCREVER-CABECALHO.
+           MOVE SPACES TO LINHA-HIST
+           MOVE "HISTORICO ESCOLAR CONSOLIDADO" TO LINHA-HIST
+           WRITE LINHA-HIST
+           MOVE SPACES TO LINHA-HIST
+           STRING "ALUNO: " AL-NOME " MATRICULA: " MATRICULA
+               DELIMITED BY SIZE INTO LINHA-HIST
+           WRITE LINHA-HIST
+           MOVE SPACES TO LINHA-HIST
+           WRITE LINHA-HIST
+           MOVE SPACES TO LINHA-HIST
+           MOVE "NOTAS LANCADAS NO EX5:" TO LINHA-HIST
+           WRITE LINHA-HIST.
+
+       LISTAR-NOTAS-EX5.
+      *    POSICIONA O ARQUIVO INDEXADO NA PRIMEIRA MATERIA DESTA
+      *    MATRICULA E VAI LENDO EM SEQUENCIA ENQUANTO A CHAVE
+      *    CONTINUAR COMECANDO PELA MESMA MATRICULA.
+           IF FS-NOTAS = "00"
+               MOVE MATRICULA TO CN-MATRICULA
+               MOVE LOW-VALUES TO CN-MATERIA
+               START ARQ-NOTAS KEY IS NOT LESS THAN CHAVE-NOTA
+                   INVALID KEY
+                       MOVE 'S' TO FIM-NOTAS
+               END-START
+               PERFORM UNTIL FIM-NOTAS = 'S'
+                   READ ARQ-NOTAS NEXT RECORD
+                       AT END
+                           MOVE 'S' TO FIM-NOTAS
+                       NOT AT END
+                           IF CN-MATRICULA NOT = MATRICULA
+                               MOVE 'S' TO FIM-NOTAS
+                           ELSE
+                               MOVE SPACES TO LINHA-HIST
+                               STRING "  " CN-MATERIA " NOTA: " CN-NOTA
+                                   " SITUACAO: " CN-SITUACAO
+                                   DELIMITED BY SIZE INTO LINHA-HIST
+                               WRITE LINHA-HIST
+                           END-IF
+                   END-READ
+               END-PERFORM
+           ELSE
+               MOVE SPACES TO LINHA-HIST
+               MOVE "  (NOTASF5.DAT NAO ENCONTRADO)" TO LINHA-HIST
+               WRITE LINHA-HIST
+           END-IF.
+
+       COPIAR-BOLETIM-EX7.
+      *    O BOLETIM DO EX7 E REGRAVADO A CADA EXECUCAO PARA UM SO
+      *    ALUNO, ENTAO BASTA CONFERIR SE O CABECALHO E DESTA
+      *    MATRICULA PARA ANEXAR O CONTEUDO INTEIRO AO HISTORICO.
+           MOVE SPACES TO LINHA-HIST
+           WRITE LINHA-HIST
+           MOVE SPACES TO LINHA-HIST
+           MOVE "BOLETIM DO EX7 (ULTIMO PERIODO LANCADO):" TO LINHA-HIST
+           WRITE LINHA-HIST
+
+           STRING "MATRICULA: " MATRICULA
+               DELIMITED BY SIZE INTO BUSCA-MATRICULA
+
+           OPEN INPUT ARQ-BOLETIM
+           IF FS-BOLETIM = "00"
+               PERFORM UNTIL FIM-BOLETIM = 'S'
+                   READ ARQ-BOLETIM
+                       AT END
+                           MOVE 'S' TO FIM-BOLETIM
+                       NOT AT END
+                           MOVE ZEROS TO CONT-OCORRENCIAS
+                           INSPECT LINHA-BOLETIM TALLYING
+                               CONT-OCORRENCIAS FOR ALL BUSCA-MATRICULA
+                           IF CONT-OCORRENCIAS > 0
+                               MOVE 'S' TO ACHOU-BOLETIM
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ARQ-BOLETIM
+           END-IF
+
+           IF ACHOU-BOLETIM = 'S'
+               MOVE 'N' TO FIM-BOLETIM
+               OPEN INPUT ARQ-BOLETIM
+               PERFORM UNTIL FIM-BOLETIM = 'S'
+                   READ ARQ-BOLETIM
+                       AT END
+                           MOVE 'S' TO FIM-BOLETIM
+                       NOT AT END
+                           MOVE LINHA-BOLETIM TO LINHA-HIST
+                           WRITE LINHA-HIST
+                   END-READ
+               END-PERFORM
+               CLOSE ARQ-BOLETIM
+           ELSE
+               MOVE SPACES TO LINHA-HIST
+               MOVE "  (NENHUM BOLETIM ENCONTRADO PARA ESTA MATRICULA)"
+                   TO LINHA-HIST
+               WRITE LINHA-HIST
+           END-IF.
+
+       FECHAR-ARQUIVOS.
+           CLOSE ARQ-NOTAS
+           CLOSE ARQ-ALUNOS
+           CLOSE ARQ-HISTORICO.
+
+       END PROGRAM EX8.
