@@ -1,21 +1,90 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EX5.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-NOTAS ASSIGN TO "NOTASF5.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CHAVE-NOTA
+               FILE STATUS IS FS-NOTAS.
+
+           SELECT ARQ-LOTE ASSIGN TO "EX5LOTE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-LOTE.
+
+           SELECT ARQ-ALUNOS ASSIGN TO "ALUNOS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AL-MATRICULA
+               FILE STATUS IS FS-ALUNOS.
+
+           SELECT ARQ-AUDITORIA ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDIT.
        DATA DIVISION.
        FILE SECTION.
+       FD  ARQ-NOTAS.
+           COPY NOTAS.
+
+       FD  ARQ-LOTE.
+       01  REG-LOTE.
+           05 LOTE-MATRICULA     PIC 9(06).
+           05 LOTE-NOME          PIC X(30).
+           05 LOTE-MATERIA       PIC X(15).
+           05 LOTE-NOTA          PIC 9(02).
+
+       FD  ARQ-ALUNOS.
+           COPY ALUNO.
+
+       FD  ARQ-AUDITORIA.
+           COPY AUDIT.
+
        WORKING-STORAGE SECTION.
+       77 MATRICULA    PIC 9(06).
+       77 FS-ALUNOS    PIC X(02) VALUE SPACES.
+       77 FS-AUDIT     PIC X(02) VALUE SPACES.
        77 NOME         PIC X(30) VALUE SPACES.
        77 MATERIA      PIC X(15) VALUE SPACES.
        77 NOTA         PIC 9(02).
        77 SITUACAO     PIC X(20) VALUE SPACES.
        77 CONTINUA     PIC X(01) VALUE "S".
+       77 MODO         PIC X(01) VALUE SPACES.
+       77 FS-NOTAS     PIC X(02) VALUE SPACES.
+       77 FS-LOTE      PIC X(02) VALUE SPACES.
+       77 FIM-LOTE     PIC X(01) VALUE 'N'.
+       77 NOTA-EXAME   PIC 9(02).
+       77 MEDIA-REC    PIC 9(02)V99.
+       77 CHECKSUM     PIC 9(10) VALUE ZEROS.
+       77 EH-PRIMO      PIC 9(01).
+       77 IDX-CHECKSUM  PIC 9(03).
        PROCEDURE DIVISION.
+           DISPLAY 'MODO DE EXECUCAO: (I) INTERATIVO OU (L) LOTE?'
+           ACCEPT MODO
+
+           PERFORM ABRIR-ARQ-NOTAS
+           PERFORM ABRIR-ARQ-ALUNOS
+
+           IF MODO = 'L' OR MODO = 'l'
+               PERFORM PROCESSAR-LOTE
+           ELSE
+               PERFORM PROCESSAR-INTERATIVO
+           END-IF
+
+           PERFORM FECHAR-ARQ-NOTAS
+           CLOSE ARQ-ALUNOS.
+            STOP RUN.
+
+       PROCESSAR-INTERATIVO.
            PERFORM UNTIL CONTINUA = 'N'
 
            INITIALIZE NOTA
       *    Define uma vari�vel com com valores padr�o, como zeros (int)
       *    ou espa�o (char)
-           DISPLAY 'DIGITE SEU NOME'
-           ACCEPT NOME
+           DISPLAY 'DIGITE SUA MATRICULA'
+           ACCEPT MATRICULA
+           PERFORM LOCALIZAR-OU-CADASTRAR-ALUNO
+           MOVE AL-NOME TO NOME
 
            DISPLAY 'DIGITE A MATERIA QUE VOCE ESTA CURSANDO'
            ACCEPT MATERIA
@@ -23,6 +92,58 @@
            DISPLAY 'DIGITE A NOTA QUE VOCE TIROU NESSA DISCIPLINA'
            ACCEPT NOTA
 
+           PERFORM CLASSIFICAR-NOTA
+
+           IF SITUACAO = 'EM RECUPERACAO'
+               PERFORM APLICAR-EXAME-FINAL
+           END-IF
+
+           DISPLAY 'OLA ' NOME
+           DISPLAY 'VOCE ESTA MATRICULADO NA MATERIA ' MATERIA
+           DISPLAY 'E SUA NOTA FOI: ' NOTA
+           DISPLAY 'SUA SITUACAO E: ' SITUACAO
+
+           PERFORM GRAVAR-NOTA
+
+           DISPLAY 'DESEJA CONTINUAR?(S/N)'
+           ACCEPT CONTINUA
+
+           END-PERFORM.
+
+       PROCESSAR-LOTE.
+      *    PROCESSA UM ARQUIVO DE TRANSACOES (NOME/MATERIA/NOTA) DE UMA
+      *    SO VEZ, PARA NAO PRECISAR CONFIRMAR "S" A CADA ALUNO NA
+      *    SEMANA DE FECHAMENTO.
+           OPEN INPUT ARQ-LOTE
+           IF FS-LOTE NOT = "00"
+               DISPLAY 'ARQUIVO DE LOTE NAO ENCONTRADO: EX5LOTE.DAT'
+           ELSE
+               PERFORM UNTIL FIM-LOTE = 'S'
+                   READ ARQ-LOTE
+                       AT END
+                           MOVE 'S' TO FIM-LOTE
+                       NOT AT END
+                           MOVE LOTE-MATRICULA TO MATRICULA
+                           MOVE LOTE-NOME       TO NOME
+                           PERFORM LOCALIZAR-OU-CADASTRAR-ALUNO-LOTE
+                           MOVE LOTE-MATERIA TO MATERIA
+                           MOVE LOTE-NOTA    TO NOTA
+                           PERFORM CLASSIFICAR-NOTA
+      *                    EM LOTE NAO HA OPERADOR PARA DIGITAR O
+      *                    EXAME FINAL, ENTAO "EM RECUPERACAO" FICA
+      *                    PENDENTE ATE SER LANCADA NO MODO INTERATIVO.
+                           DISPLAY 'OLA ' NOME
+                           DISPLAY 'VOCE ESTA MATRICULADO NA MATERIA '
+                               MATERIA
+                           DISPLAY 'E SUA NOTA FOI: ' NOTA
+                           DISPLAY 'SUA SITUACAO E: ' SITUACAO
+                           PERFORM GRAVAR-NOTA
+                   END-READ
+               END-PERFORM
+               CLOSE ARQ-LOTE
+           END-IF.
+
+       CLASSIFICAR-NOTA.
            IF  NOTA >=0 AND NOTA <=4
                MOVE 'REPROVADO' TO SITUACAO
            ELSE
@@ -35,16 +156,139 @@
                         MOVE 'NOTA INVALIDA' TO SITUACAO
                    END-IF
                END-IF
+           END-IF.
+
+       APLICAR-EXAME-FINAL.
+      *    "EM RECUPERACAO" NAO E UM RESULTADO FINAL NO NOSSO
+      *    CALENDARIO: O ALUNO FAZ O EXAME FINAL E A SITUACAO E
+      *    RECALCULADA COM BASE NA MEDIA ENTRE A NOTA ORIGINAL E A DO
+      *    EXAME.
+           DISPLAY 'ALUNO EM RECUPERACAO.'
+           DISPLAY 'DIGITE A NOTA DO EXAME FINAL'
+           ACCEPT NOTA-EXAME
+
+           COMPUTE MEDIA-REC ROUNDED = (NOTA + NOTA-EXAME) / 2
+
+           IF MEDIA-REC >= 5
+               MOVE 'APROVADO' TO SITUACAO
+           ELSE
+               MOVE 'REPROVADO' TO SITUACAO
            END-IF
 
-           DISPLAY 'OLA ' NOME
-           DISPLAY 'VOCE ESTA MATRICULADO NA MATERIA ' MATERIA
-           DISPLAY 'E SUA NOTA FOI: ' NOTA
-           DISPLAY 'SUA SITUACAO E: ' SITUACAO
+           DISPLAY 'MEDIA APOS EXAME FINAL: ' MEDIA-REC.
 
-           DISPLAY 'DESEJA CONTINUAR?(S/N)'
-           ACCEPT CONTINUA
+       ABRIR-ARQ-ALUNOS.
+      *    CADASTRO MESTRE COMPARTILHADO COM O EX6 E O EX7, CRIADO NO
+      *    PRIMEIRO USO DA MESMA FORMA QUE O ARQUIVO DE NOTAS.
+           OPEN I-O ARQ-ALUNOS
+           IF FS-ALUNOS = "35"
+               OPEN OUTPUT ARQ-ALUNOS
+               CLOSE ARQ-ALUNOS
+               OPEN I-O ARQ-ALUNOS
+           END-IF.
+
+       LOCALIZAR-OU-CADASTRAR-ALUNO.
+      *    LIGA O LANCAMENTO A UM ALUNO DO CADASTRO MESTRE PELA
+      *    MATRICULA, EM VEZ DE TRATAR O NOME COMO CHAVE ISOLADA.
+           MOVE MATRICULA TO AL-MATRICULA
+           READ ARQ-ALUNOS
+               INVALID KEY
+                   DISPLAY 'ALUNO NAO CADASTRADO. DIGITE O NOME:'
+                   ACCEPT AL-NOME
+                   MOVE MATRICULA TO AL-MATRICULA
+                   WRITE REG-ALUNO
+               NOT INVALID KEY
+                   CONTINUE
+           END-READ.
+
+       LOCALIZAR-OU-CADASTRAR-ALUNO-LOTE.
+      *    MESMA IDEIA DO PARAGRAFO INTERATIVO, MAS SEM OPERADOR: SE A
+      *    MATRICULA NAO EXISTIR AINDA, CADASTRA USANDO O NOME QUE VEIO
+      *    NA PROPRIA TRANSACAO DE LOTE.
+           MOVE MATRICULA TO AL-MATRICULA
+           READ ARQ-ALUNOS
+               INVALID KEY
+                   MOVE NOME TO AL-NOME
+                   MOVE MATRICULA TO AL-MATRICULA
+                   WRITE REG-ALUNO
+               NOT INVALID KEY
+                   MOVE AL-NOME TO NOME
+           END-READ.
+
+       ABRIR-ARQ-NOTAS.
+      *    O ARQUIVO E CRIADO NO PRIMEIRO USO E REABERTO NAS DEMAIS
+      *    EXECUCOES, PARA QUE OS LANCAMENTOS FIQUEM GRAVADOS DE UMA
+      *    EXECUCAO PARA A OUTRA.
+           OPEN I-O ARQ-NOTAS
+           IF FS-NOTAS = "35"
+               OPEN OUTPUT ARQ-NOTAS
+               CLOSE ARQ-NOTAS
+               OPEN I-O ARQ-NOTAS
+           END-IF.
+
+       CALCULAR-SELO-INTEGRIDADE.
+      *    DIGITO VERIFICADOR DO REGISTRO: SOMA A MATRICULA (O NUMERO
+      *    DE IDENTIFICACAO DO ALUNO) COM O VALOR DAS LETRAS DO
+      *    NOME/MATERIA E A NOTA, E CHAMA A ROTINA DE PRIMALIDADE
+      *    (COMPARTILHADA COM O EX7 E O EX10) PARA MARCAR O REGISTRO
+      *    COMO 'P' (SELO CONFERE) OU 'N' (SELO NAO CONFERE).
+           MOVE ZEROS TO CHECKSUM
+           ADD MATRICULA TO CHECKSUM
+           PERFORM VARYING IDX-CHECKSUM FROM 1 BY 1
+                   UNTIL IDX-CHECKSUM > LENGTH OF NOME
+               ADD FUNCTION ORD(NOME(IDX-CHECKSUM:1)) TO CHECKSUM
+           END-PERFORM
+           PERFORM VARYING IDX-CHECKSUM FROM 1 BY 1
+                   UNTIL IDX-CHECKSUM > LENGTH OF MATERIA
+               ADD FUNCTION ORD(MATERIA(IDX-CHECKSUM:1)) TO CHECKSUM
+           END-PERFORM
+           ADD NOTA TO CHECKSUM
+
+           CALL 'PRIMOCHK' USING CHECKSUM EH-PRIMO
+           IF EH-PRIMO EQUAL TO 1
+               MOVE 'P' TO CN-SELO
+           ELSE
+               MOVE 'N' TO CN-SELO
+               DISPLAY 'ATENCAO: SELO DE INTEGRIDADE DA MATRICULA '
+                   MATRICULA ' NAO CONFERE - CONFIRA OS DADOS '
+                   'DIGITADOS PARA ESTE LANCAMENTO'
+           END-IF.
+
+       GRAVAR-NOTA.
+           MOVE MATRICULA TO CN-MATRICULA
+           MOVE NOME     TO CN-NOME
+           MOVE MATERIA  TO CN-MATERIA
+           MOVE NOTA     TO CN-NOTA
+           MOVE SITUACAO TO CN-SITUACAO
+           PERFORM CALCULAR-SELO-INTEGRIDADE
+           WRITE REG-NOTAS
+               INVALID KEY
+                   REWRITE REG-NOTAS
+                       INVALID KEY
+                           DISPLAY 'ERRO AO GRAVAR A NOTA: ' FS-NOTAS
+           END-WRITE
+           MOVE 'GRAVACAO NOTA' TO AUD-ACAO
+           STRING MATRICULA "/" MATERIA
+               DELIMITED BY SIZE INTO AUD-CHAVE
+           STRING "NOTA=" NOTA " SITUACAO=" SITUACAO
+               DELIMITED BY SIZE INTO AUD-VALOR
+           PERFORM GRAVAR-AUDITORIA.
+
+       GRAVAR-AUDITORIA.
+      *    REGISTRA QUEM GRAVOU O QUE E QUANDO, NUM LOG UNICO
+      *    COMPARTILHADO COM O EX6 E O EX7, PARA RASTREAR LANCAMENTOS
+      *    ENTRE OS TRES PROGRAMAS.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUD-DATAHORA
+           MOVE 'EX5' TO AUD-PROGRAMA
+           OPEN EXTEND ARQ-AUDITORIA
+           IF FS-AUDIT = "05" OR FS-AUDIT = "35"
+               CLOSE ARQ-AUDITORIA
+               OPEN OUTPUT ARQ-AUDITORIA
+           END-IF
+           WRITE REG-AUDITORIA
+           CLOSE ARQ-AUDITORIA.
+
+       FECHAR-ARQ-NOTAS.
+           CLOSE ARQ-NOTAS.
 
-           END-PERFORM.
-            STOP RUN.
        END PROGRAM EX5.
