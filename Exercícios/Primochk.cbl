@@ -0,0 +1,32 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRIMOCHK.
+      *----------------------------------------------------------------
+      *    TESTE DE PRIMALIDADE, EXTRAIDO DO EX10 PARA PODER SER
+      *    CHAMADO TAMBEM PELO EX5 E PELO EX7 COMO BASE DE UM DIGITO
+      *    VERIFICADOR (CHECKSUM) NOS REGISTROS GRAVADOS.
+      *----------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 RESULT             PIC 9(10).
+       01 RESTO              PIC 9(10).
+       01 I                  PIC 9(10).
+       LINKAGE SECTION.
+       01 LNK-NUM            PIC 9(10).
+       01 LNK-PRIMO          PIC 9(01).
+       PROCEDURE DIVISION USING LNK-NUM LNK-PRIMO.
+           MOVE 1 TO LNK-PRIMO
+
+           IF LNK-NUM < 2
+               MOVE 0 TO LNK-PRIMO
+           ELSE
+               PERFORM VARYING I FROM 2 BY 1 UNTIL I * I > LNK-NUM
+                   DIVIDE LNK-NUM BY I GIVING RESULT REMAINDER RESTO
+                   IF RESTO = 0
+                       MOVE 0 TO LNK-PRIMO
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           GOBACK.
+       END PROGRAM PRIMOCHK.
