@@ -1,45 +1,432 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EX7.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-DISC ASSIGN TO "DISC6.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MATRICULA-REG
+               FILE STATUS IS FS-DISC.
+
+           SELECT ARQ-BOLETIM ASSIGN TO "BOLETIM7.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-BOLETIM.
+
+           SELECT ARQ-ALUNOS ASSIGN TO "ALUNOS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AL-MATRICULA
+               FILE STATUS IS FS-ALUNOS.
+
+           SELECT ARQ-AUDITORIA ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDIT.
+
+           SELECT ARQ-LOTE-EX5 ASSIGN TO "EX5LOTE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-LOTE-EX5.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-DISC.
+           COPY DISC6 REPLACING REG-DISC6 BY REG-DISC
+               CONT-DISC6 BY QTD-DISC-REG
+               MATRICULA-DISC6 BY MATRICULA-REG.
+
+       FD  ARQ-BOLETIM.
+       01  LINHA-BOLETIM PIC X(83).
+
+       FD  ARQ-ALUNOS.
+           COPY ALUNO.
+
+       FD  ARQ-AUDITORIA.
+           COPY AUDIT.
+
+       FD  ARQ-LOTE-EX5.
+       01  REG-LOTE-EX5.
+           02 LOTE-MATRICULA     PIC 9(06).
+           02 LOTE-NOME          PIC X(30).
+           02 LOTE-MATERIA       PIC X(15).
+           02 LOTE-NOTA          PIC 9(02).
 
        WORKING-STORAGE SECTION.
+       01 QTD-DISC-EX7    PIC 9(02) VALUE 6.
+       01 MATRICULA       PIC 9(06).
+       01 FS-ALUNOS       PIC X(02) VALUE SPACES.
+       01 FS-AUDIT        PIC X(02) VALUE SPACES.
+       01 FS-LOTE-EX5     PIC X(02) VALUE SPACES.
        01 DISCIPLINAS.
-           02 NOTAS-DISCIPLINA OCCURS 6 TIMES.
-               03 NOME     PIC X(30).
-               03 P1        PIC 9(02)V99.
-               03 P2        PIC 9(02)V99.
-               03 ATIVIDADE PIC 9(02)V99.
+           02 NOTAS-DISCIPLINA OCCURS 1 TO 20 TIMES
+                                DEPENDING ON QTD-DISC-EX7.
+               03 NOME        PIC X(30).
+               03 P1          PIC 9(02)V99.
+               03 P2          PIC 9(02)V99.
+               03 ATIVIDADE   PIC 9(02)V99.
+               03 MEDIA-FINAL PIC 9(02)V99.
+               03 FALTAS      PIC 9(03).
+               03 SITUACAO    PIC X(20).
+               03 SELO        PIC X(01).
+       01 TOTAL-AULAS      PIC 9(03) VALUE 100.
+       01 MAX-FALTAS       PIC 9(03) VALUE 25.
+       01 CHECKSUM         PIC 9(10) VALUE ZEROS.
+       01 EH-PRIMO         PIC 9(01).
+       01 IDX-CHECKSUM     PIC 9(03).
        01 CONTADOR PIC 9(2) VALUE 1.
+       01 FS-DISC     PIC X(02) VALUE SPACES.
+       01 FS-BOLETIM  PIC X(02) VALUE SPACES.
+       01 LINHA-DET.
+           02 LD-NOME        PIC X(30).
+           02 LD-P1          PIC ZZ.99.
+           02 FILLER         PIC X(02) VALUE SPACES.
+           02 LD-P2          PIC ZZ.99.
+           02 FILLER         PIC X(02) VALUE SPACES.
+           02 LD-ATIVIDADE   PIC ZZ.99.
+           02 FILLER         PIC X(02) VALUE SPACES.
+           02 LD-MEDIA       PIC ZZ.99.
+           02 FILLER         PIC X(02) VALUE SPACES.
+           02 LD-FALTAS      PIC ZZ9.
+           02 FILLER         PIC X(02) VALUE SPACES.
+           02 LD-SITUACAO    PIC X(20).
+       01 MEDIA-TURMA     PIC 9(02)V99 VALUE ZEROS.
+       01 TOTAL-MEDIAS    PIC 9(04)V99 VALUE ZEROS.
+       01 MAIOR-MEDIA     PIC 9(02)V99 VALUE ZEROS.
+       01 MENOR-MEDIA     PIC 9(02)V99 VALUE ZEROS.
+       01 NOME-CAMPO-NOTA PIC X(09) VALUE SPACES.
+       01 NOTA-LIDA       PIC 9(02)V99 VALUE ZEROS.
+       01 PESO-P1         PIC 9(03) VALUE 33.
+       01 PESO-P2         PIC 9(03) VALUE 33.
+       01 PESO-ATIVIDADE  PIC 9(03) VALUE 34.
+       01 SOMA-PESOS      PIC 9(03) VALUE 100.
 
        PROCEDURE DIVISION.
 
-           PERFORM UNTIL CONTADOR > 6
-               DISPLAY "ENTRE COM O NOME E NOTAS DA DISCIPLINA" CONTADOR
-               DISPLAY "NOME: "
-               ACCEPT NOME(CONTADOR)
-               DISPLAY "P1: "
-               ACCEPT P1(CONTADOR)
-               DISPLAY "P2: "
-               ACCEPT P2(CONTADOR)
-               DISPLAY "ATIVIDADE: "
-               ACCEPT ATIVIDADE(CONTADOR)
+           OPEN I-O ARQ-ALUNOS
+           IF FS-ALUNOS = "35"
+               OPEN OUTPUT ARQ-ALUNOS
+               CLOSE ARQ-ALUNOS
+               OPEN I-O ARQ-ALUNOS
+           END-IF
+
+           PERFORM PEDIR-PESOS
+           PERFORM LER-DISCIPLINAS
+           PERFORM LOCALIZAR-OU-CADASTRAR-ALUNO
+           CLOSE ARQ-ALUNOS
+
+           PERFORM UNTIL CONTADOR > QTD-DISC-EX7
+               DISPLAY "ENTRE COM AS NOTAS DA DISCIPLINA "
+                   NOME(CONTADOR)
+               MOVE "P1" TO NOME-CAMPO-NOTA
+               PERFORM LER-NOTA-VALIDA
+               MOVE NOTA-LIDA TO P1(CONTADOR)
+
+               MOVE "P2" TO NOME-CAMPO-NOTA
+               PERFORM LER-NOTA-VALIDA
+               MOVE NOTA-LIDA TO P2(CONTADOR)
+
+               MOVE "ATIVIDADE" TO NOME-CAMPO-NOTA
+               PERFORM LER-NOTA-VALIDA
+               MOVE NOTA-LIDA TO ATIVIDADE(CONTADOR)
+
+               DISPLAY "FALTAS (DE " TOTAL-AULAS " AULAS): "
+               ACCEPT FALTAS(CONTADOR)
                DISPLAY " "
 
                ADD 1 TO CONTADOR
            END-PERFORM.
 
+           OPEN OUTPUT ARQ-BOLETIM
+           PERFORM ESCREVER-CABECALHO-BOLETIM
+           OPEN OUTPUT ARQ-LOTE-EX5
+
            MOVE 1 TO CONTADOR.
-           PERFORM UNTIL CONTADOR > 6
+           PERFORM UNTIL CONTADOR > QTD-DISC-EX7
+               PERFORM CALCULAR-SITUACAO
+
                DISPLAY "NOTA DISCIPLINA " NOME(CONTADOR)
                DISPLAY "P1: " P1(CONTADOR)
                DISPLAY "P2: " P2(CONTADOR)
                DISPLAY "ATIVIDADE: " ATIVIDADE(CONTADOR)
+               DISPLAY "MEDIA FINAL: " MEDIA-FINAL(CONTADOR)
+               DISPLAY "FALTAS: " FALTAS(CONTADOR)
+               DISPLAY "SITUACAO: " SITUACAO(CONTADOR)
+               DISPLAY "SELO DE INTEGRIDADE: " SELO(CONTADOR)
                DISPLAY " "
 
+               PERFORM ESCREVER-LINHA-BOLETIM
+
+      *        ALIMENTA O LOTE DO EX5 COM A MEDIA FINAL DE CADA
+      *        DISCIPLINA, PARA O FECHAMENTO DE PERIODO PODER
+      *        ENCADEAR O EX7 NO EX5 SEM DIGITACAO MANUAL.
+               MOVE MATRICULA        TO LOTE-MATRICULA
+               MOVE AL-NOME          TO LOTE-NOME
+               MOVE NOME(CONTADOR)   TO LOTE-MATERIA
+               COMPUTE LOTE-NOTA ROUNDED = MEDIA-FINAL(CONTADOR)
+               WRITE REG-LOTE-EX5
+
+               MOVE 'GRAVACAO BOL' TO AUD-ACAO
+               STRING MATRICULA "/" NOME(CONTADOR)
+                   DELIMITED BY SIZE INTO AUD-CHAVE
+               STRING "MEDIA=" MEDIA-FINAL(CONTADOR)
+                   " SITUACAO=" SITUACAO(CONTADOR)
+                   DELIMITED BY SIZE INTO AUD-VALOR
+               PERFORM GRAVAR-AUDITORIA
+
                ADD 1 TO CONTADOR
            END-PERFORM.
 
+           CLOSE ARQ-LOTE-EX5
+           PERFORM CALCULAR-ESTATISTICAS-TURMA
+           PERFORM ESCREVER-RODAPE-BOLETIM
+           CLOSE ARQ-BOLETIM
+
+           DISPLAY "MEDIA DA TURMA: " MEDIA-TURMA
+           DISPLAY "MAIOR MEDIA: " MAIOR-MEDIA
+           DISPLAY "MENOR MEDIA: " MENOR-MEDIA
+
            DISPLAY "Fim do programa."
            STOP RUN.
 
+       PEDIR-PESOS.
+      *    O PESO DE CADA AVALIACAO NA MEDIA FINAL PODE VARIAR DE
+      *    PERIODO PARA PERIODO. QUEM DIGITAR 0/0/0 FICA COM O PADRAO
+      *    DE PESOS IGUAIS (33/33/34), COMO ERA ANTES DESTA OPCAO.
+           DISPLAY "PESO DE P1, P2 E ATIVIDADE NA MEDIA FINAL (0 A "
+               "100, SOMANDO 100). DIGITE 0/0/0 PARA PESOS IGUAIS:"
+           DISPLAY "PESO DA P1: "
+           ACCEPT PESO-P1
+           DISPLAY "PESO DA P2: "
+           ACCEPT PESO-P2
+           DISPLAY "PESO DA ATIVIDADE: "
+           ACCEPT PESO-ATIVIDADE
+           IF PESO-P1 = 0 AND PESO-P2 = 0 AND PESO-ATIVIDADE = 0
+               MOVE 33 TO PESO-P1
+               MOVE 33 TO PESO-P2
+               MOVE 34 TO PESO-ATIVIDADE
+               DISPLAY "PESOS IGUAIS: P1 33, P2 33, ATIVIDADE 34."
+           ELSE
+               ADD PESO-P1 PESO-P2 PESO-ATIVIDADE GIVING SOMA-PESOS
+               PERFORM UNTIL SOMA-PESOS = 100
+                   DISPLAY "OS PESOS DEVEM SOMAR 100. DIGITE DE NOVO."
+                   DISPLAY "PESO DA P1: "
+                   ACCEPT PESO-P1
+                   DISPLAY "PESO DA P2: "
+                   ACCEPT PESO-P2
+                   DISPLAY "PESO DA ATIVIDADE: "
+                   ACCEPT PESO-ATIVIDADE
+                   ADD PESO-P1 PESO-P2 PESO-ATIVIDADE GIVING SOMA-PESOS
+               END-PERFORM
+           END-IF.
+
+       LER-DISCIPLINAS.
+      *    LE OS NOMES DE DISCIPLINA JA CADASTRADOS PELO EX6 PARA ESTA
+      *    MATRICULA, EM VEZ DE PEDIR PARA DIGITAR DE NOVO. A
+      *    QUANTIDADE DE DISCIPLINAS TAMBEM VEM DO ARQUIVO DO EX6.
+      *    DISC6.DAT E INDEXADO POR MATRICULA (COMO ALUNOS.DAT), ENTAO
+      *    A MATRICULA E PEDIDA AQUI PARA LOCALIZAR O REGISTRO DESTE
+      *    ALUNO ENTRE OS DE VARIOS ALUNOS GRAVADOS PELO EX6.
+           MOVE 1 TO CONTADOR
+           DISPLAY "DIGITE A MATRICULA DO ALUNO:"
+           ACCEPT MATRICULA
+           OPEN INPUT ARQ-DISC
+           IF FS-DISC = "00"
+               MOVE MATRICULA TO MATRICULA-REG
+               READ ARQ-DISC
+                   KEY IS MATRICULA-REG
+                   INVALID KEY
+                       MOVE "35" TO FS-DISC
+               END-READ
+           END-IF
+           IF FS-DISC NOT = "00"
+               CLOSE ARQ-DISC
+               DISPLAY "DISCIPLINAS NAO ENCONTRADAS PARA A MATRICULA "
+                   MATRICULA " EM DISC6.DAT - RODE O EX6 ANTES."
+               MOVE ZEROS TO QTD-DISC-EX7
+               PERFORM UNTIL QTD-DISC-EX7 >= 1 AND QTD-DISC-EX7 <= 20
+                   DISPLAY "QUANTAS DISCIPLINAS NESTE PERIODO? (1 A 20)"
+                   ACCEPT QTD-DISC-EX7
+               END-PERFORM
+               PERFORM UNTIL CONTADOR > QTD-DISC-EX7
+                   DISPLAY "NOME DA DISCIPLINA " CONTADOR ": "
+                   ACCEPT NOME(CONTADOR)
+                   ADD 1 TO CONTADOR
+               END-PERFORM
+           ELSE
+               CLOSE ARQ-DISC
+      *        UM MOVE DE GRUPO ENTRE TABELAS OCCURS DEPENDING ON
+      *        GOVERNADAS POR CONTADORES DIFERENTES (QTD-DISC-REG E
+      *        QTD-DISC-LIDAS) NAO COPIA O CONTEUDO DA TABELA NESTE
+      *        COMPILADOR, ENTAO CADA NOME E COPIADO DIRETO DE
+      *        REG-DISC PARA NOME(CONTADOR), SEM PASSAR POR DISC-LIDAS.
+               MOVE QTD-DISC-REG TO QTD-DISC-EX7
+               PERFORM UNTIL CONTADOR > QTD-DISC-EX7
+                   MOVE NOME-DISCIPLINA OF REG-DISC(CONTADOR)
+                       TO NOME(CONTADOR)
+                   ADD 1 TO CONTADOR
+               END-PERFORM
+           END-IF
+           MOVE 1 TO CONTADOR.
+
+       LOCALIZAR-OU-CADASTRAR-ALUNO.
+      *    A MATRICULA VEM DO ARQUIVO DE DISCIPLINAS DO EX6 QUANDO
+      *    DISPONIVEL; SENAO, E PEDIDA AQUI. O NOME DO ALUNO VEM DO
+      *    CADASTRO MESTRE COMPARTILHADO COM O EX5 E O EX6.
+           IF MATRICULA = ZEROS
+               DISPLAY "DIGITE A MATRICULA DO ALUNO:"
+               ACCEPT MATRICULA
+           END-IF
+           MOVE MATRICULA TO AL-MATRICULA
+           READ ARQ-ALUNOS
+               INVALID KEY
+                   DISPLAY "ALUNO NAO CADASTRADO. DIGITE O NOME:"
+                   ACCEPT AL-NOME
+                   MOVE MATRICULA TO AL-MATRICULA
+                   WRITE REG-ALUNO
+               NOT INVALID KEY
+                   CONTINUE
+           END-READ
+           DISPLAY "BOLETIM DO ALUNO: " AL-NOME
+               " (MATRICULA " MATRICULA ")".
+
+       CALCULAR-SITUACAO.
+           COMPUTE MEDIA-FINAL(CONTADOR) ROUNDED =
+               (P1(CONTADOR) * PESO-P1 + P2(CONTADOR) * PESO-P2 +
+                ATIVIDADE(CONTADOR) * PESO-ATIVIDADE) / 100
+
+           IF MEDIA-FINAL(CONTADOR) < 5
+               MOVE 'REPROVADO' TO SITUACAO(CONTADOR)
+           ELSE
+               IF MEDIA-FINAL(CONTADOR) < 7
+                   MOVE 'EM RECUPERACAO' TO SITUACAO(CONTADOR)
+               ELSE
+                   IF MEDIA-FINAL(CONTADOR) <= 10
+                       MOVE 'APROVADO' TO SITUACAO(CONTADOR)
+                   ELSE
+                       MOVE 'NOTA INVALIDA' TO SITUACAO(CONTADOR)
+                   END-IF
+               END-IF
+           END-IF
+
+      *    FALTA EXCESSIVA REPROVA O ALUNO INDEPENDENTE DA MEDIA, DA
+      *    MESMA FORMA QUE NA SECRETARIA: NAO ADIANTA TIRAR NOTA BOA
+      *    SE NAO TEVE PRESENCA MINIMA.
+           IF FALTAS(CONTADOR) > MAX-FALTAS
+               MOVE 'REPROVADO POR FALTA' TO SITUACAO(CONTADOR)
+           END-IF
+
+           PERFORM CALCULAR-SELO-INTEGRIDADE.
+
+       CALCULAR-SELO-INTEGRIDADE.
+      *    DIGITO VERIFICADOR DO REGISTRO: SOMA A MATRICULA DO ALUNO
+      *    (O MESMO NUMERO DE IDENTIFICACAO USADO PELO EX5) COM O
+      *    NOME DA DISCIPLINA, A MEDIA FINAL E AS FALTAS, USANDO A
+      *    MESMA ROTINA DE PRIMALIDADE COMPARTILHADA COM O EX5 E O
+      *    EX10.
+           MOVE ZEROS TO CHECKSUM
+           ADD MATRICULA TO CHECKSUM
+           PERFORM VARYING IDX-CHECKSUM FROM 1 BY 1
+                   UNTIL IDX-CHECKSUM > LENGTH OF NOME(CONTADOR)
+               ADD FUNCTION ORD(NOME(CONTADOR)(IDX-CHECKSUM:1))
+                   TO CHECKSUM
+           END-PERFORM
+           ADD MEDIA-FINAL(CONTADOR) TO CHECKSUM
+           ADD FALTAS(CONTADOR) TO CHECKSUM
+
+           CALL 'PRIMOCHK' USING CHECKSUM EH-PRIMO
+           IF EH-PRIMO EQUAL TO 1
+               MOVE 'P' TO SELO(CONTADOR)
+           ELSE
+               MOVE 'N' TO SELO(CONTADOR)
+               DISPLAY 'ATENCAO: SELO DE INTEGRIDADE DA MATRICULA '
+                   MATRICULA ' NAO CONFERE PARA A DISCIPLINA '
+                   NOME(CONTADOR)
+           END-IF.
+
+       LER-NOTA-VALIDA.
+      *    ACEITA E VALIDA UMA NOTA (0 A 10), PEDINDO DE NOVO ENQUANTO
+      *    O VALOR DIGITADO ESTIVER FORA DA FAIXA.
+           MOVE 99.99 TO NOTA-LIDA
+           PERFORM UNTIL NOTA-LIDA <= 10
+               DISPLAY NOME-CAMPO-NOTA ": "
+               ACCEPT NOTA-LIDA
+               IF NOTA-LIDA > 10
+                   DISPLAY "NOTA INVALIDA. DIGITE UM VALOR DE 0 A 10."
+               END-IF
+           END-PERFORM.
+
+       CALCULAR-ESTATISTICAS-TURMA.
+      *    RESUMO DA TURMA COM A MEDIA, A MAIOR E A MENOR NOTA FINAL
+      *    ENTRE AS DISCIPLINAS, PARA REPASSAR AO COORDENADOR SEM
+      *    PRECISAR TIRAR A MEDIA NA MAO.
+           MOVE MEDIA-FINAL(1) TO MAIOR-MEDIA
+           MOVE MEDIA-FINAL(1) TO MENOR-MEDIA
+           MOVE 1 TO CONTADOR
+           PERFORM UNTIL CONTADOR > QTD-DISC-EX7
+               ADD MEDIA-FINAL(CONTADOR) TO TOTAL-MEDIAS
+               IF MEDIA-FINAL(CONTADOR) > MAIOR-MEDIA
+                   MOVE MEDIA-FINAL(CONTADOR) TO MAIOR-MEDIA
+               END-IF
+               IF MEDIA-FINAL(CONTADOR) < MENOR-MEDIA
+                   MOVE MEDIA-FINAL(CONTADOR) TO MENOR-MEDIA
+               END-IF
+               ADD 1 TO CONTADOR
+           END-PERFORM
+           COMPUTE MEDIA-TURMA ROUNDED = TOTAL-MEDIAS / QTD-DISC-EX7.
+
+       ESCREVER-CABECALHO-BOLETIM.
+      *    BOLETIM IMPRESSO EM ARQUIVO, PARA PODER SER ENTREGUE AO
+      *    ALUNO OU ARQUIVADO DEPOIS QUE O TERMINAL FOR FECHADO.
+           MOVE SPACES TO LINHA-BOLETIM
+           MOVE "BOLETIM ESCOLAR" TO LINHA-BOLETIM
+           WRITE LINHA-BOLETIM
+           MOVE SPACES TO LINHA-BOLETIM
+           STRING "ALUNO: " AL-NOME " MATRICULA: " MATRICULA
+               DELIMITED BY SIZE INTO LINHA-BOLETIM
+           WRITE LINHA-BOLETIM
+           MOVE SPACES TO LINHA-BOLETIM
+           WRITE LINHA-BOLETIM
+           MOVE "DISCIPLINA                     P1    P2   ATIV  " &
+               "MEDIA FALTAS SITUACAO" TO LINHA-BOLETIM
+           WRITE LINHA-BOLETIM.
+
+       ESCREVER-LINHA-BOLETIM.
+           MOVE NOME(CONTADOR)        TO LD-NOME
+           MOVE P1(CONTADOR)          TO LD-P1
+           MOVE P2(CONTADOR)          TO LD-P2
+           MOVE ATIVIDADE(CONTADOR)   TO LD-ATIVIDADE
+           MOVE MEDIA-FINAL(CONTADOR) TO LD-MEDIA
+           MOVE FALTAS(CONTADOR)      TO LD-FALTAS
+           MOVE SITUACAO(CONTADOR)    TO LD-SITUACAO
+           MOVE LINHA-DET TO LINHA-BOLETIM
+           WRITE LINHA-BOLETIM.
+
+       ESCREVER-RODAPE-BOLETIM.
+           MOVE SPACES TO LINHA-BOLETIM
+           WRITE LINHA-BOLETIM
+           MOVE SPACES TO LINHA-BOLETIM
+           STRING "MEDIA DA TURMA: " MEDIA-TURMA
+               DELIMITED BY SIZE INTO LINHA-BOLETIM
+           WRITE LINHA-BOLETIM
+           MOVE SPACES TO LINHA-BOLETIM
+           STRING "MAIOR MEDIA: " MAIOR-MEDIA
+               DELIMITED BY SIZE INTO LINHA-BOLETIM
+           WRITE LINHA-BOLETIM
+           MOVE SPACES TO LINHA-BOLETIM
+           STRING "MENOR MEDIA: " MENOR-MEDIA
+               DELIMITED BY SIZE INTO LINHA-BOLETIM
+           WRITE LINHA-BOLETIM.
+
+       GRAVAR-AUDITORIA.
+      *    REGISTRA QUEM GRAVOU O QUE E QUANDO, NUM LOG UNICO
+      *    COMPARTILHADO COM O EX5 E O EX6, PARA RASTREAR LANCAMENTOS
+      *    ENTRE OS TRES PROGRAMAS.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUD-DATAHORA
+           MOVE 'EX7' TO AUD-PROGRAMA
+           OPEN EXTEND ARQ-AUDITORIA
+           IF FS-AUDIT = "05" OR FS-AUDIT = "35"
+               CLOSE ARQ-AUDITORIA
+               OPEN OUTPUT ARQ-AUDITORIA
+           END-IF
+           WRITE REG-AUDITORIA
+           CLOSE ARQ-AUDITORIA.
+
        END PROGRAM EX7.
