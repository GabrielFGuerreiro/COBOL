@@ -1,52 +1,203 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EX9.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-LOTE ASSIGN TO "EX9LOTE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-LOTE.
+
+           SELECT ARQ-SAIDA ASSIGN TO "PARIMP9.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-SAIDA.
        DATA DIVISION.
        FILE SECTION.
+       FD  ARQ-LOTE.
+       01  REG-LOTE.
+           05 LOTE-INICIO   PIC 9(03).
+           05 LOTE-FIM      PIC 9(03).
+
+       FD  ARQ-SAIDA.
+       01  LINHA-SAIDA PIC X(80).
+
        WORKING-STORAGE SECTION.
-           01 NUM PIC 9(2).
-           01 Matriz.
-               02 PARES PIC 9(2) OCCURS 5 TIMES.
-               02 IMPARES PIC 9(2) OCCURS 5 TIMES.
-           01 CONTADOR PIC 9(2) VALUE 1.
-           01 DIVIDENDO PIC 9(2) VALUE 2.
-           01 RES PIC 9(3).
-           01 RESTO PIC 9(3).
-           01 CONTP PIC 9(2) VALUE 1.
-           01 CONTI PIC 9(2) VALUE 1.
+           01 NUM-INICIO PIC 9(3).
+           01 NUM-FIM    PIC 9(3).
+           01 NUM        PIC 9(3).
+           01 MODO       PIC X(01) VALUE SPACES.
+           01 FS-LOTE    PIC X(02) VALUE SPACES.
+           01 FS-SAIDA   PIC X(02) VALUE SPACES.
+           01 FIM-LOTE   PIC X(01) VALUE 'N'.
+
+           01 QTD-PARES PIC 9(3) VALUE 0.
+           01 PARES-TAB.
+               02 PARES PIC 9(3) OCCURS 1 TO 100 TIMES
+                                  DEPENDING ON QTD-PARES.
+
+           01 QTD-IMPARES PIC 9(3) VALUE 0.
+           01 IMPARES-TAB.
+               02 IMPARES PIC 9(3) OCCURS 1 TO 100 TIMES
+                                    DEPENDING ON QTD-IMPARES.
+
+           01 CONTP PIC 9(3) VALUE 1.
+           01 CONTI PIC 9(3) VALUE 1.
+           01 TOTAL-NUMEROS PIC 9(3) VALUE 0.
+           01 LINHA-NUM PIC ZZ9.
+           01 SOMA-PARES PIC 9(5) VALUE 0.
+           01 SOMA-IMPARES PIC 9(5) VALUE 0.
 
        PROCEDURE DIVISION.
-           DISPLAY 'INSIRA O NUMERO'
-           ACCEPT NUM
+           DISPLAY 'MODO DE EXECUCAO: (I) INTERATIVO OU (L) LOTE?'
+           ACCEPT MODO
 
-           PERFORM UNTIL CONTADOR > 10
-               ADD 1 TO NUM
-               DIVIDE NUM BY 2 GIVING RES REMAINDER RESTO
-               IF RESTO > 0
+           IF MODO = 'L' OR MODO = 'l'
+               PERFORM PROCESSAR-LOTE
+           ELSE
+               PERFORM PEDIR-FAIXA
+               PERFORM PROCESSAR-FAIXA
+           END-IF
 
-                   COMPUTE IMPARES(CONTI) = NUM
-                   ADD 1 TO CONTI
-               ELSE
+           STOP RUN.
 
-                   COMPUTE PARES(CONTP) = NUM
-                   ADD 1 TO CONTP
-               END-IF
-               ADD 1 TO CONTADOR
+       PEDIR-FAIXA.
+      *    O USUARIO DIGITA O INICIO E O FIM DA FAIXA, EM VEZ DE SEMPRE
+      *    CLASSIFICAR OS PROXIMOS 10 NUMEROS APOS UM UNICO VALOR.
+           DISPLAY 'INSIRA O INICIO DA FAIXA'
+           ACCEPT NUM-INICIO
+      *    TEST AFTER GARANTE QUE O PROMPT ABAIXO SEMPRE APARECE PELO
+      *    MENOS UMA VEZ, MESMO QUANDO NUM-INICIO E 0 (O QUE, COM UM
+      *    TESTE ANTES DO LACO E NUM-FIM ZERADO, JA SATISFARIA A
+      *    CONDICAO DE SAIDA SEM PEDIR NADA AO OPERADOR).
+           PERFORM WITH TEST AFTER
+                   UNTIL NUM-FIM >= NUM-INICIO AND
+                   (NUM-FIM - NUM-INICIO + 1) <= 100
+               DISPLAY 'INSIRA O FIM DA FAIXA (MAXIMO 100 NUMEROS)'
+               ACCEPT NUM-FIM
            END-PERFORM.
 
-           MOVE 1 TO CONTP.
-           MOVE 5 TO CONTI.
+       PROCESSAR-LOTE.
+      *    LE UMA OU MAIS FAIXAS DE UM ARQUIVO DE TRANSACOES, PARA
+      *    RODAR SEM OPERADOR NO FECHAMENTO EM LOTE.
+           OPEN INPUT ARQ-LOTE
+           IF FS-LOTE NOT = "00"
+               DISPLAY 'ARQUIVO DE LOTE NAO ENCONTRADO: EX9LOTE.DAT'
+           ELSE
+               PERFORM UNTIL FIM-LOTE = 'S'
+                   READ ARQ-LOTE
+                       AT END
+                           MOVE 'S' TO FIM-LOTE
+                       NOT AT END
+                           MOVE LOTE-INICIO TO NUM-INICIO
+                           MOVE LOTE-FIM    TO NUM-FIM
+      *                    A MESMA FAIXA MAXIMA DE 100 NUMEROS QUE
+      *                    PEDIR-FAIXA IMPOE NO MODO INTERATIVO, PARA
+      *                    NAO ESTOURAR AS TABELAS PARES/IMPARES
+      *                    (OCCURS 1 TO 100) COM UM REGISTRO DE LOTE
+      *                    QUE PECA UMA FAIXA MAIOR.
+                           IF NUM-FIM >= NUM-INICIO AND
+                                   (NUM-FIM - NUM-INICIO + 1) <= 100
+                               PERFORM PROCESSAR-FAIXA
+                           ELSE
+                               DISPLAY "FAIXA " NUM-INICIO " A "
+                                   NUM-FIM " IGNORADA: MAIS DE 100 "
+                                   "NUMEROS OU FAIXA INVALIDA."
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ARQ-LOTE
+           END-IF.
+
+       PROCESSAR-FAIXA.
+      *    CLASSIFICA CADA NUMERO DA FAIXA EM PARES OU IMPARES, GRAVA
+      *    O RESULTADO NO ARQUIVO DE SAIDA E FECHA COM UM RESUMO DE
+      *    CONFERENCIA.
+           MOVE 0 TO QTD-PARES
+           MOVE 0 TO QTD-IMPARES
+           MOVE 0 TO SOMA-PARES
+           MOVE 0 TO SOMA-IMPARES
+           MOVE 1 TO CONTP
+           MOVE 1 TO CONTI
+           MOVE NUM-INICIO TO NUM
+
+           PERFORM UNTIL NUM > NUM-FIM
+               IF FUNCTION MOD(NUM, 2) = 0
+                   ADD 1 TO QTD-PARES
+                   MOVE NUM TO PARES(QTD-PARES)
+                   ADD NUM TO SOMA-PARES
+               ELSE
+                   ADD 1 TO QTD-IMPARES
+                   MOVE NUM TO IMPARES(QTD-IMPARES)
+                   ADD NUM TO SOMA-IMPARES
+               END-IF
+               ADD 1 TO NUM
+           END-PERFORM
 
+           MOVE 1 TO CONTP
       *    LISTA PARES EM ORDEM CRESCENTE
-           PERFORM UNTIL CONTP > 5
+           PERFORM UNTIL CONTP > QTD-PARES
               DISPLAY "PARES: " PARES(CONTP)
                ADD 1 TO CONTP
-           END-PERFORM.
+           END-PERFORM
 
+           MOVE QTD-IMPARES TO CONTI
       *    LISTA IMPARES EM ORDEM DECRESCENTE
            PERFORM UNTIL CONTI < 1
               DISPLAY "IMPARES: " IMPARES(CONTI)
                SUBTRACT 1 FROM CONTI
-           END-PERFORM.
+           END-PERFORM
+
+           COMPUTE TOTAL-NUMEROS = NUM-FIM - NUM-INICIO + 1
+           DISPLAY "TOTAL DE NUMEROS: " TOTAL-NUMEROS
+           DISPLAY "TOTAL DE PARES: " QTD-PARES
+           DISPLAY "SOMA DOS PARES: " SOMA-PARES
+           DISPLAY "TOTAL DE IMPARES: " QTD-IMPARES
+           DISPLAY "SOMA DOS IMPARES: " SOMA-IMPARES
+
+           PERFORM GRAVAR-SAIDA.
+
+       GRAVAR-SAIDA.
+      *    EXPORTA A MATRIZ DE PARES/IMPARES PARA ARQUIVO, PARA QUEM
+      *    PRECISAR CONSULTAR O RESULTADO SEM RODAR O PROGRAMA DE NOVO.
+           OPEN EXTEND ARQ-SAIDA
+           IF FS-SAIDA = "05" OR FS-SAIDA = "35"
+               CLOSE ARQ-SAIDA
+               OPEN OUTPUT ARQ-SAIDA
+           END-IF
+
+           MOVE SPACES TO LINHA-SAIDA
+           STRING "FAIXA " NUM-INICIO " A " NUM-FIM
+               DELIMITED BY SIZE INTO LINHA-SAIDA
+           WRITE LINHA-SAIDA
+
+           MOVE 1 TO CONTP
+           PERFORM UNTIL CONTP > QTD-PARES
+               MOVE SPACES TO LINHA-SAIDA
+               MOVE PARES(CONTP) TO LINHA-NUM
+               STRING "PARES: " LINHA-NUM
+                   DELIMITED BY SIZE INTO LINHA-SAIDA
+               WRITE LINHA-SAIDA
+               ADD 1 TO CONTP
+           END-PERFORM
+
+           MOVE QTD-IMPARES TO CONTI
+           PERFORM UNTIL CONTI < 1
+               MOVE SPACES TO LINHA-SAIDA
+               MOVE IMPARES(CONTI) TO LINHA-NUM
+               STRING "IMPARES: " LINHA-NUM
+                   DELIMITED BY SIZE INTO LINHA-SAIDA
+               WRITE LINHA-SAIDA
+               SUBTRACT 1 FROM CONTI
+           END-PERFORM
+
+           MOVE SPACES TO LINHA-SAIDA
+           STRING "RESUMO - TOTAL: " TOTAL-NUMEROS
+               " PARES: " QTD-PARES " SOMA PARES: " SOMA-PARES
+               " IMPARES: " QTD-IMPARES " SOMA IMPARES: " SOMA-IMPARES
+               DELIMITED BY SIZE INTO LINHA-SAIDA
+           WRITE LINHA-SAIDA
+           MOVE SPACES TO LINHA-SAIDA
+           WRITE LINHA-SAIDA
+
+           CLOSE ARQ-SAIDA.
 
-           STOP RUN.
        END PROGRAM EX9.
