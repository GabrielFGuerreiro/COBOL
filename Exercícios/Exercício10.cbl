@@ -1,62 +1,200 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EX10.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CATALOGO ASSIGN TO "PRIMOS10.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CATALOGO.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-CATALOGO.
+       01  REG-CATALOGO PIC 9(10).
+
        WORKING-STORAGE SECTION.
        01 NUM                PIC 9(10).
+       01 MODO-BUSCA         PIC X(01) VALUE SPACES.
+       01 QTD-PROCURAR       PIC 9(03) VALUE 5.
+       01 NUM-FIM-FAIXA      PIC 9(10).
        01 PRIMOS.
-           02 PRIMO          PIC 9(10) OCCURS 5.
-       01 RESULT             PIC 9(10).
-       01 RESTO              PIC 9(10).
+           02 QTD-PRIMOS     PIC 9(03) VALUE 0.
+           02 PRIMO          PIC 9(10) OCCURS 1 TO 200 TIMES
+                                        DEPENDING ON QTD-PRIMOS.
        01 VERIFICA           PIC 9(01).
-       01 CONT               PIC 9(01).
-       01 I                  PIC 9(10).
+       01 CONT               PIC 9(03).
        01 DNV                PIC X(01).
-      * N�O DEIXAR O I COM POUCO N� DE CARAC. DA RUIM COM NUMS ALTOS!
+       01 FS-CATALOGO        PIC X(02) VALUE SPACES.
+       01 FIM-CATALOGO       PIC X(01) VALUE 'N'.
+       01 ULTIMO-CATALOGADO  PIC 9(10) VALUE 0.
+       01 CANDIDATOS-TESTADOS PIC 9(08) VALUE 0.
+       01 MAX-CANDIDATOS      PIC 9(08) VALUE 2000000.
+       01 BUSCA-ABORTADA      PIC X(01) VALUE 'N'.
+       01 PROGRESSO-PASSO     PIC 9(08) VALUE 50000.
+       01 PROGRESSO-QUOC      PIC 9(08).
+       01 PROGRESSO-RESTO     PIC 9(08).
+      * NAO DEIXAR O I COM POUCO No DE CARAC. DA RUIM COM NUMS ALTOS!
        PROCEDURE DIVISION.
 
-      * FOR "GERAL" PRA PODER RECOME�AR
+      * FOR "GERAL" PRA PODER RECOMECAR
        PERFORM UNTIL DNV = "N" OR DNV = "n"
 
-       DISPLAY "Digite um numero:"
-       ACCEPT NUM
-       DISPLAY "Proximos 5 numeros primos de forma crescente:"
+           PERFORM DESCOBRIR-ULTIMO-CATALOGADO
 
-       MOVE 1 TO CONT
-       PERFORM UNTIL CONT > 5
+           DISPLAY "ULTIMO PRIMO CATALOGADO: " ULTIMO-CATALOGADO
+           DISPLAY "DIGITE O NUMERO INICIAL (0 PARA CONTINUAR DO "
+               "ULTIMO CATALOGADO):"
+           ACCEPT NUM
+           IF NUM = 0
+               MOVE ULTIMO-CATALOGADO TO NUM
+           END-IF
 
-           ADD 1 TO NUM
-           MOVE 1 TO VERIFICA
+           DISPLAY "BUSCAR POR (Q) QUANTIDADE OU (F) FAIXA?"
+           ACCEPT MODO-BUSCA
 
-      *SE O NUM � DIVISIVEL POR ALGUM NUMERO INFERIOR (MENOS 1), ENT N
-      *� PRIMO
-         PERFORM VARYING I FROM 2 BY 1 UNTIL I * I > NUM
-           DIVIDE NUM BY I GIVING RESULT REMAINDER RESTO
-           IF RESTO = 0
-             MOVE 0 TO VERIFICA
-             EXIT PERFORM
+           IF MODO-BUSCA = 'F' OR MODO-BUSCA = 'f'
+               DISPLAY "DIGITE O NUMERO FINAL DA FAIXA:"
+               ACCEPT NUM-FIM-FAIXA
+               PERFORM BUSCAR-POR-FAIXA
+           ELSE
+               DISPLAY "QUANTOS PRIMOS DESEJA ENCONTRAR?"
+               ACCEPT QTD-PROCURAR
+               PERFORM BUSCAR-POR-QUANTIDADE
            END-IF
-         END-PERFORM
-
-      * SO ENTRA AQ SE FOR PRIMO, AI O CONT (PROX VALOR DA MATRIZ)
-      * AUMENTA
-         IF VERIFICA EQUAL TO 1
-           MOVE NUM TO PRIMO(CONT)
-           DISPLAY PRIMO(CONT)
-           ADD 1 TO CONT
-         END-IF
-       END-PERFORM
 
-      *FOR PRA PRINTAR DECRESCENTE
-       DISPLAY "Proximos 5 numeros primos de forma decrescente:"
-       PERFORM VARYING CONT FROM 5 BY -1 UNTIL CONT < 1
-         DISPLAY PRIMO(CONT)
-       END-PERFORM
+           IF BUSCA-ABORTADA = 'S'
+               DISPLAY "BUSCA INTERROMPIDA APOS " CANDIDATOS-TESTADOS
+                   " CANDIDATOS TESTADOS SEM ENCONTRAR O SUFICIENTE."
+               DISPLAY "TENTE UM NUMERO INICIAL MENOR OU UMA FAIXA "
+                   "MENOR."
+           ELSE
+               DISPLAY "PRIMOS ENCONTRADOS DE FORMA CRESCENTE:"
+               MOVE 1 TO CONT
+               PERFORM UNTIL CONT > QTD-PRIMOS
+                   DISPLAY PRIMO(CONT)
+                   ADD 1 TO CONT
+               END-PERFORM
+
+               DISPLAY "PRIMOS ENCONTRADOS DE FORMA DECRESCENTE:"
+               PERFORM VARYING CONT FROM QTD-PRIMOS BY -1
+                       UNTIL CONT < 1
+                   DISPLAY PRIMO(CONT)
+               END-PERFORM
+           END-IF
+
+      *    MESMO QUANDO A BUSCA E INTERROMPIDA PELA SALVAGUARDA, OS
+      *    PRIMOS JA ENCONTRADOS ATE ALI SAO GRAVADOS NO CATALOGO, PARA
+      *    A PROXIMA EXECUCAO CONTINUAR DE ONDE PAROU EM VEZ DE REFAZER
+      *    O MESMO TRABALHO.
+           IF QTD-PRIMOS > 0
+               PERFORM GRAVAR-CATALOGO
+           END-IF
 
       *ENTRADA PRA REINICIAR O PROGRAMA
-       DISPLAY "Deseja inserir outro n�mero? (S/N): "
-       ACCEPT DNV
-       DISPLAY " "
+           DISPLAY "Deseja inserir outro numero? (S/N): "
+           ACCEPT DNV
+           DISPLAY " "
        END-PERFORM
 
-            STOP RUN.
+           STOP RUN.
+
+       DESCOBRIR-ULTIMO-CATALOGADO.
+      *    LE O CATALOGO GRAVADO EM EXECUCOES ANTERIORES PARA ACHAR O
+      *    MAIOR PRIMO JA ENCONTRADO, EM VEZ DE RECALCULAR TUDO DE
+      *    NOVO A CADA EXECUCAO.
+           MOVE 0 TO ULTIMO-CATALOGADO
+           MOVE 'N' TO FIM-CATALOGO
+           OPEN INPUT ARQ-CATALOGO
+           IF FS-CATALOGO = "00"
+               PERFORM UNTIL FIM-CATALOGO = 'S'
+                   READ ARQ-CATALOGO
+                       AT END
+                           MOVE 'S' TO FIM-CATALOGO
+                       NOT AT END
+                           MOVE REG-CATALOGO TO ULTIMO-CATALOGADO
+                   END-READ
+               END-PERFORM
+               CLOSE ARQ-CATALOGO
+           END-IF.
+
+       GRAVAR-CATALOGO.
+      *    ACRESCENTA OS PRIMOS DESTA EXECUCAO AO CATALOGO, PARA A
+      *    PROXIMA EXECUCAO PODER CONTINUAR DAQUI EM VEZ DE RECOMECAR
+      *    DO ZERO.
+           OPEN EXTEND ARQ-CATALOGO
+           IF FS-CATALOGO = "05" OR FS-CATALOGO = "35"
+               CLOSE ARQ-CATALOGO
+               OPEN OUTPUT ARQ-CATALOGO
+           END-IF
+           MOVE 1 TO CONT
+           PERFORM UNTIL CONT > QTD-PRIMOS
+               MOVE PRIMO(CONT) TO REG-CATALOGO
+               WRITE REG-CATALOGO
+               ADD 1 TO CONT
+           END-PERFORM
+           CLOSE ARQ-CATALOGO.
+
+       BUSCAR-POR-QUANTIDADE.
+      *    PROCURA UMA QUANTIDADE CONFIGURAVEL DE PRIMOS A PARTIR DE
+      *    NUM, EM VEZ DOS 5 PROXIMOS FIXOS.
+           MOVE 0 TO QTD-PRIMOS
+           MOVE 0 TO CANDIDATOS-TESTADOS
+           MOVE 'N' TO BUSCA-ABORTADA
+
+           PERFORM UNTIL QTD-PRIMOS >= QTD-PROCURAR OR QTD-PRIMOS >= 200
+               ADD 1 TO NUM
+               ADD 1 TO CANDIDATOS-TESTADOS
+               IF CANDIDATOS-TESTADOS > MAX-CANDIDATOS
+                   MOVE 'S' TO BUSCA-ABORTADA
+                   EXIT PERFORM
+               END-IF
+
+               DIVIDE CANDIDATOS-TESTADOS BY PROGRESSO-PASSO
+                   GIVING PROGRESSO-QUOC REMAINDER PROGRESSO-RESTO
+               IF PROGRESSO-RESTO = 0
+                   DISPLAY "... " CANDIDATOS-TESTADOS
+                       " CANDIDATOS TESTADOS, PARADO EM " NUM
+               END-IF
+
+               CALL 'PRIMOCHK' USING NUM VERIFICA
+               IF VERIFICA EQUAL TO 1
+                   ADD 1 TO QTD-PRIMOS
+                   MOVE NUM TO PRIMO(QTD-PRIMOS)
+               END-IF
+           END-PERFORM.
+
+       BUSCAR-POR-FAIXA.
+      *    PROCURA TODOS OS PRIMOS DENTRO DE UMA FAIXA INFORMADA, EM
+      *    VEZ DE SEMPRE UMA QUANTIDADE FIXA A PARTIR DE UM SO NUMERO.
+      *    A SALVAGUARDA DE CANDIDATOS TAMBEM VALE AQUI, PARA UMA
+      *    FAIXA GIGANTE NAO TRAVAR O PROGRAMA.
+           MOVE 0 TO QTD-PRIMOS
+           MOVE 0 TO CANDIDATOS-TESTADOS
+           MOVE 'N' TO BUSCA-ABORTADA
+      *    SUBTRAI 1 ANTES DE ENTRAR NO LACO PORQUE O PRIMEIRO PASSO
+      *    DO LACO SOMA 1 DE VOLTA - ASSIM O PROPRIO NUMERO INICIAL
+      *    DIGITADO E TESTADO, E A FAIXA FICA FECHADA NAS DUAS PONTAS.
+           SUBTRACT 1 FROM NUM
+
+           PERFORM UNTIL NUM >= NUM-FIM-FAIXA
+               ADD 1 TO NUM
+               ADD 1 TO CANDIDATOS-TESTADOS
+               IF CANDIDATOS-TESTADOS > MAX-CANDIDATOS
+                   MOVE 'S' TO BUSCA-ABORTADA
+                   EXIT PERFORM
+               END-IF
+
+               DIVIDE CANDIDATOS-TESTADOS BY PROGRESSO-PASSO
+                   GIVING PROGRESSO-QUOC REMAINDER PROGRESSO-RESTO
+               IF PROGRESSO-RESTO = 0
+                   DISPLAY "... " CANDIDATOS-TESTADOS
+                       " CANDIDATOS TESTADOS, PARADO EM " NUM
+               END-IF
+
+               CALL 'PRIMOCHK' USING NUM VERIFICA
+               IF VERIFICA EQUAL TO 1 AND QTD-PRIMOS < 200
+                   ADD 1 TO QTD-PRIMOS
+                   MOVE NUM TO PRIMO(QTD-PRIMOS)
+               END-IF
+           END-PERFORM.
+
        END PROGRAM EX10.
