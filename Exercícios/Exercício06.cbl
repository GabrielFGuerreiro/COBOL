@@ -1,25 +1,182 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EX6.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-DISC ASSIGN TO "DISC6.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MATRICULA-REG
+               FILE STATUS IS FS-DISC.
+
+           SELECT ARQ-ALUNOS ASSIGN TO "ALUNOS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AL-MATRICULA
+               FILE STATUS IS FS-ALUNOS.
+
+           SELECT ARQ-AUDITORIA ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDIT.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-DISC.
+           COPY DISC6 REPLACING REG-DISC6 BY REG-DISC
+               CONT-DISC6 BY QTD-DISC-REG
+               MATRICULA-DISC6 BY MATRICULA-REG.
+
+       FD  ARQ-ALUNOS.
+           COPY ALUNO.
+
+       FD  ARQ-AUDITORIA.
+           COPY AUDIT.
+
        WORKING-STORAGE SECTION.
-       01 DISCIPLINAS.
-           02 NOME-DISCIPLINA PIC X(30) OCCURS 6 TIMES.
-       01 CONT                PIC 9(01) VALUE 1.
+           COPY DISC6 REPLACING REG-DISC6 BY DISCIPLINAS
+               CONT-DISC6 BY QTD-DISC
+               MATRICULA-DISC6 BY MATRICULA-DISCIPLINAS.
+       01 CONT                PIC 9(02) VALUE 1.
+       01 MATRICULA           PIC 9(06).
+       01 FS-DISC             PIC X(02) VALUE SPACES.
+       01 FS-ALUNOS           PIC X(02) VALUE SPACES.
+       01 FS-AUDIT            PIC X(02) VALUE SPACES.
+       01 CORRIGIR            PIC X(01) VALUE SPACES.
+       01 IDX-CORRIGIR        PIC 9(02) VALUE ZEROS.
        PROCEDURE DIVISION.
 
-           PERFORM UNTIL CONT > 6
+           OPEN I-O ARQ-ALUNOS
+           IF FS-ALUNOS = "35"
+               OPEN OUTPUT ARQ-ALUNOS
+               CLOSE ARQ-ALUNOS
+               OPEN I-O ARQ-ALUNOS
+           END-IF
+
+           OPEN I-O ARQ-DISC
+           IF FS-DISC = "35"
+               OPEN OUTPUT ARQ-DISC
+               CLOSE ARQ-DISC
+               OPEN I-O ARQ-DISC
+           END-IF
+
+           PERFORM LOCALIZAR-OU-CADASTRAR-ALUNO
+           MOVE MATRICULA TO MATRICULA-DISCIPLINAS
+
+           PERFORM PEDIR-QUANTIDADE-DISCIPLINAS
+
+           PERFORM UNTIL CONT > QTD-DISC OF DISCIPLINAS
                DISPLAY "Digite o nome da disciplina " CONT
-               ACCEPT NOME-DISCIPLINA(CONT)
+               ACCEPT NOME-DISCIPLINA OF DISCIPLINAS(CONT)
                ADD 1 TO CONT
            END-PERFORM
 
-           MOVE 1 TO CONT
+           PERFORM EXIBIR-DISCIPLINAS
+           PERFORM CORRIGIR-DISCIPLINAS
+
+           PERFORM GRAVAR-DISCIPLINAS
 
-           PERFORM UNTIL CONT > 6
+           CLOSE ARQ-ALUNOS
+           CLOSE ARQ-DISC
+            STOP RUN.
+
+       LOCALIZAR-OU-CADASTRAR-ALUNO.
+      *    A MATRICULA LIGA AS DISCIPLINAS DESTE PERIODO A UM ALUNO DO
+      *    CADASTRO MESTRE (COMPARTILHADO COM O EX5 E O EX7), EM VEZ
+      *    DE CADA PROGRAMA TRATAR O ALUNO DE FORMA ISOLADA.
+           DISPLAY "DIGITE A MATRICULA DO ALUNO:"
+           ACCEPT MATRICULA
+           MOVE MATRICULA TO AL-MATRICULA
+           READ ARQ-ALUNOS
+               INVALID KEY
+                   DISPLAY "ALUNO NAO CADASTRADO. DIGITE O NOME:"
+                   ACCEPT AL-NOME
+                   MOVE MATRICULA TO AL-MATRICULA
+                   WRITE REG-ALUNO
+               NOT INVALID KEY
+                   DISPLAY "ALUNO: " AL-NOME
+           END-READ.
+
+       PEDIR-QUANTIDADE-DISCIPLINAS.
+      *    NEM TODO PERIODO TEM 6 DISCIPLINAS, ENTAO A QUANTIDADE E
+      *    INFORMADA AQUI (ATE 20) EM VEZ DE FIXA NO OCCURS.
+           MOVE ZEROS TO QTD-DISC OF DISCIPLINAS
+           PERFORM UNTIL QTD-DISC OF DISCIPLINAS >= 1
+                    AND QTD-DISC OF DISCIPLINAS <= 20
+               DISPLAY "QUANTAS DISCIPLINAS NESTE PERIODO? (1 A 20)"
+               ACCEPT QTD-DISC OF DISCIPLINAS
+           END-PERFORM
+           MOVE 1 TO CONT.
+
+       EXIBIR-DISCIPLINAS.
+           MOVE 1 TO CONT
+           PERFORM UNTIL CONT > QTD-DISC OF DISCIPLINAS
                DISPLAY "DISCIPLINA " CONT ":"
-               DISPLAY NOME-DISCIPLINA(CONT)
+               DISPLAY NOME-DISCIPLINA OF DISCIPLINAS(CONT)
+               ADD 1 TO CONT
+           END-PERFORM.
+
+       CORRIGIR-DISCIPLINAS.
+      *    PERMITE ACERTAR O NOME DE UMA DISCIPLINA DIGITADA ERRADA
+      *    SEM PRECISAR REINICIAR O CADASTRO DO ZERO.
+           MOVE "S" TO CORRIGIR
+           PERFORM UNTIL CORRIGIR = "N" OR CORRIGIR = "n"
+               DISPLAY "DESEJA CORRIGIR O NOME DE ALGUMA DISCIPLINA? "
+                   "(S/N)"
+               ACCEPT CORRIGIR
+               IF CORRIGIR = "S" OR CORRIGIR = "s"
+                   MOVE ZEROS TO IDX-CORRIGIR
+                   PERFORM UNTIL IDX-CORRIGIR >= 1
+                           AND IDX-CORRIGIR <= QTD-DISC OF DISCIPLINAS
+                       DISPLAY "QUAL DISCIPLINA (NUMERO)? "
+                       ACCEPT IDX-CORRIGIR
+                   END-PERFORM
+                   DISPLAY "NOVO NOME DA DISCIPLINA " IDX-CORRIGIR ": "
+                   ACCEPT NOME-DISCIPLINA OF
+                       DISCIPLINAS(IDX-CORRIGIR)
+                   PERFORM EXIBIR-DISCIPLINAS
+               END-IF
+           END-PERFORM.
+
+       GRAVAR-DISCIPLINAS.
+      *    GRAVA A LISTA DE DISCIPLINAS PARA O EX7 LER, EM VEZ DE
+      *    PEDIR OS MESMOS NOMES DE NOVO. UM MOVE DE GRUPO ENTRE DUAS
+      *    TABELAS OCCURS DEPENDING ON GOVERNADAS POR CONTADORES
+      *    DIFERENTES (QTD-DISC E QTD-DISC-REG) NAO COPIA O CONTEUDO
+      *    DA TABELA NESTE COMPILADOR, ENTAO O CONTADOR DE DESTINO E
+      *    AJUSTADO PRIMEIRO E CADA NOME E COPIADO INDIVIDUALMENTE.
+           MOVE QTD-DISC OF DISCIPLINAS TO QTD-DISC-REG
+           MOVE MATRICULA-DISCIPLINAS TO MATRICULA-REG
+           MOVE 1 TO CONT
+           PERFORM UNTIL CONT > QTD-DISC-REG
+               MOVE NOME-DISCIPLINA OF DISCIPLINAS(CONT)
+                   TO NOME-DISCIPLINA OF REG-DISC(CONT)
                ADD 1 TO CONT
            END-PERFORM
+           WRITE REG-DISC
+               INVALID KEY
+                   REWRITE REG-DISC
+                       INVALID KEY
+                           DISPLAY 'ERRO AO GRAVAR AS DISCIPLINAS: '
+                               FS-DISC
+           END-WRITE
+           MOVE 'GRAVACAO DISC' TO AUD-ACAO
+           MOVE MATRICULA TO AUD-CHAVE
+           STRING "QTD=" QTD-DISC-REG " D1=" NOME-DISCIPLINA OF
+               REG-DISC(1)
+               DELIMITED BY SIZE INTO AUD-VALOR
+           PERFORM GRAVAR-AUDITORIA.
+
+       GRAVAR-AUDITORIA.
+      *    REGISTRA QUEM GRAVOU O QUE E QUANDO, NUM LOG UNICO
+      *    COMPARTILHADO COM O EX5 E O EX7, PARA RASTREAR LANCAMENTOS
+      *    ENTRE OS TRES PROGRAMAS.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUD-DATAHORA
+           MOVE 'EX6' TO AUD-PROGRAMA
+           OPEN EXTEND ARQ-AUDITORIA
+           IF FS-AUDIT = "05" OR FS-AUDIT = "35"
+               CLOSE ARQ-AUDITORIA
+               OPEN OUTPUT ARQ-AUDITORIA
+           END-IF
+           WRITE REG-AUDITORIA
+           CLOSE ARQ-AUDITORIA.
 
-            STOP RUN.
        END PROGRAM EX6.
